@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  "CO2RPT".
+      *
+      *  Daily return-code distribution report off CALLCO2-AUDIT.
+      *  Reads the control card on CO2RPTP for the report date, then
+      *  counts CALLCO2-AUDIT records for that date by calling
+      *  program and return value, and prints the breakdown to
+      *  CO2RPTO.
+      *
+      *  Modification History:
+      *    2026-08-08  RESP  Initial version.
+      *    2026-08-08  RESP  Audit now carries a result/reason/
+      *                      category breakdown; this report counts
+      *                      by result code.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CO2RPT-PARM ASSIGN TO CO2RPTP
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CALLCO2-AUDIT ASSIGN TO CO2AUDT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CO2RPT-OUT ASSIGN TO CO2RPTO
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CO2RPT-PARM
+           RECORDING MODE IS F.
+       COPY CO2RPTP.
+
+       FD  CALLCO2-AUDIT
+           RECORDING MODE IS F.
+       COPY CO2AUDIT.
+
+       FD  CO2RPT-OUT
+           RECORDING MODE IS F.
+       01  CO2RPT-LINE                  PIC X(080).
+
+       WORKING-STORAGE SECTION.
+       01  CO2RPT-SWITCHES.
+           05  CO2RPT-AUD-EOF-SW        PIC X(01)  VALUE 'N'.
+               88  CO2RPT-AUD-EOF                   VALUE 'Y'.
+           05  CO2RPT-FOUND-SW          PIC X(01)  VALUE 'N'.
+               88  CO2RPT-FOUND                     VALUE 'Y'.
+           05  CO2RPT-OVERFLOW-SW       PIC X(01)  VALUE 'N'.
+               88  CO2RPT-OVERFLOW                  VALUE 'Y'.
+       01  CO2RPT-REPORT-DATE           PIC 9(08)  VALUE ZERO.
+       01  CO2RPT-ENTRY-COUNT           PIC 9(04)  VALUE ZERO COMP.
+       01  CO2RPT-SEARCH-IDX            PIC 9(04)  VALUE ZERO COMP.
+       01  CO2RPT-MAX-ENTRIES           PIC 9(04)  VALUE 50 COMP.
+       01  CO2RPT-TABLE.
+           05  CO2RPT-ENTRY OCCURS 50 TIMES
+                   INDEXED BY CO2RPT-IDX.
+               10  CO2RPT-T-CALLER      PIC X(08).
+               10  CO2RPT-T-RC          PIC 99.
+               10  CO2RPT-T-COUNT       PIC 9(09)  COMP.
+
+       01  CO2RPT-OVERFLOW-LINE.
+           05  FILLER                   PIC X(43)
+                   VALUE 'CAUTION - MORE THAN 50 DISTINCT CALLER/RC '.
+           05  FILLER                   PIC X(37)
+                   VALUE 'COMBOS - COUNTS BELOW ARE PARTIAL'.
+
+       01  CO2RPT-HEADING-LINE.
+           05  FILLER                   PIC X(29)
+                   VALUE 'CALLCO2 RC DISTRIBUTION DATE '.
+           05  CO2RPT-H-DATE            PIC 9(08).
+           05  FILLER                   PIC X(43) VALUE SPACES.
+
+       01  CO2RPT-COLUMN-LINE.
+           05  FILLER                   PIC X(08) VALUE 'CALLER'.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  FILLER                   PIC X(02) VALUE 'RC'.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  FILLER                   PIC X(05) VALUE 'COUNT'.
+           05  FILLER                   PIC X(59) VALUE SPACES.
+
+       01  CO2RPT-DETAIL-LINE.
+           05  CO2RPT-DL-CALLER         PIC X(08).
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  CO2RPT-DL-RC             PIC Z9.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  CO2RPT-DL-COUNT          PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                   PIC X(50) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       R-1.
+           PERFORM R-1-INIT.
+           PERFORM R-1-READ-AUDIT UNTIL CO2RPT-AUD-EOF.
+           PERFORM R-1-PRINT-REPORT.
+           PERFORM R-1-TERM.
+           GOBACK.
+
+       R-1-INIT.
+           OPEN INPUT CO2RPT-PARM.
+           READ CO2RPT-PARM
+               AT END
+                   ACCEPT CO2RPT-REPORT-DATE FROM DATE YYYYMMDD
+               NOT AT END
+                   MOVE CO2RPTP-DATE TO CO2RPT-REPORT-DATE
+           END-READ.
+           CLOSE CO2RPT-PARM.
+           OPEN INPUT CALLCO2-AUDIT.
+           OPEN OUTPUT CO2RPT-OUT.
+
+       R-1-READ-AUDIT.
+           READ CALLCO2-AUDIT
+               AT END
+                   MOVE 'Y' TO CO2RPT-AUD-EOF-SW
+               NOT AT END
+                   IF CO2-AUD-DATE = CO2RPT-REPORT-DATE
+                       PERFORM R-1-ACCUMULATE
+                   END-IF
+           END-READ.
+
+       R-1-ACCUMULATE.
+           MOVE 'N' TO CO2RPT-FOUND-SW.
+           MOVE ZERO TO CO2RPT-SEARCH-IDX.
+           PERFORM R-1-FIND-ENTRY
+               UNTIL CO2RPT-SEARCH-IDX >= CO2RPT-ENTRY-COUNT
+                   OR CO2RPT-FOUND.
+           IF NOT CO2RPT-FOUND
+               IF CO2RPT-ENTRY-COUNT < CO2RPT-MAX-ENTRIES
+                   ADD 1 TO CO2RPT-ENTRY-COUNT
+                   SET CO2RPT-IDX TO CO2RPT-ENTRY-COUNT
+                   MOVE CO2-AUD-CALLER-PGM
+                       TO CO2RPT-T-CALLER (CO2RPT-IDX)
+                   MOVE CO2-AUD-RESULT-CODE
+                       TO CO2RPT-T-RC     (CO2RPT-IDX)
+                   MOVE 1 TO CO2RPT-T-COUNT (CO2RPT-IDX)
+               ELSE
+                   SET CO2RPT-OVERFLOW TO TRUE
+               END-IF
+           END-IF.
+
+       R-1-FIND-ENTRY.
+           ADD 1 TO CO2RPT-SEARCH-IDX.
+           SET CO2RPT-IDX TO CO2RPT-SEARCH-IDX.
+           IF CO2RPT-T-CALLER (CO2RPT-IDX) = CO2-AUD-CALLER-PGM
+                   AND CO2RPT-T-RC (CO2RPT-IDX) = CO2-AUD-RESULT-CODE
+               ADD 1 TO CO2RPT-T-COUNT (CO2RPT-IDX)
+               SET CO2RPT-FOUND TO TRUE
+           END-IF.
+
+       R-1-PRINT-REPORT.
+           MOVE CO2RPT-REPORT-DATE TO CO2RPT-H-DATE.
+           WRITE CO2RPT-LINE FROM CO2RPT-HEADING-LINE.
+           IF CO2RPT-OVERFLOW
+               WRITE CO2RPT-LINE FROM CO2RPT-OVERFLOW-LINE
+           END-IF.
+           WRITE CO2RPT-LINE FROM CO2RPT-COLUMN-LINE.
+           MOVE ZERO TO CO2RPT-SEARCH-IDX.
+           PERFORM R-1-PRINT-ENTRY
+               VARYING CO2RPT-IDX FROM 1 BY 1
+                   UNTIL CO2RPT-IDX > CO2RPT-ENTRY-COUNT.
+
+       R-1-PRINT-ENTRY.
+           MOVE CO2RPT-T-CALLER (CO2RPT-IDX) TO CO2RPT-DL-CALLER.
+           MOVE CO2RPT-T-RC (CO2RPT-IDX) TO CO2RPT-DL-RC.
+           MOVE CO2RPT-T-COUNT  (CO2RPT-IDX) TO CO2RPT-DL-COUNT.
+           WRITE CO2RPT-LINE FROM CO2RPT-DETAIL-LINE.
+
+       R-1-TERM.
+           CLOSE CALLCO2-AUDIT.
+           CLOSE CO2RPT-OUT.
+
+       END PROGRAM "CO2RPT".
