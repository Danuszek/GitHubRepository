@@ -0,0 +1,11 @@
+      *
+      *  CO2CALR - Identifies the program calling CALLCO2.
+      *  COBOL gives a called program no automatic way to see who
+      *  called it, so every caller passes its own program name in
+      *  on this field and CALLCO2 carries it straight through to
+      *  the CALLCO2-AUDIT record.
+      *
+      *  Modification History:
+      *    2026-08-08  RESP  Initial version.
+      *
+       01  CALLCO2-CALLER-ID            PIC X(08).
