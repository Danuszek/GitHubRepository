@@ -0,0 +1,16 @@
+      *
+      *  CO2BIN - CALLCO2-IN transaction record for the batch driver.
+      *  One record drives one call to CALLCO2.  CO2-IN-KEY is the
+      *  record's unique sequence key; the batch driver's restart
+      *  control file remembers the last one fully processed.
+      *
+      *  Modification History:
+      *    2026-08-08  RESP  Initial version.
+      *    2026-08-08  RESP  Renamed CO2-IN-VALUE1 to CO2-IN-INPUT-
+      *                      CODE - it is the caller's input code fed
+      *                      to CALLCO2-INPUT-CODE, not the VALUE1
+      *                      result/reason/category group.
+      *
+       01  CO2-IN-RECORD.
+           05  CO2-IN-KEY               PIC 9(06).
+           05  CO2-IN-INPUT-CODE        PIC 99.
