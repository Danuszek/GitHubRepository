@@ -0,0 +1,55 @@
+      *
+      *  CO2MAP1 - Symbolic map for the CO2MSET mapset, map CO2MAP1.
+      *  Hand-maintained to mirror what DFHMSD/DFHMDI/DFHMDF
+      *  assembly of bms/CO2MSET.bms would generate.
+      *
+      *  Modification History:
+      *    2026-08-08  RESP  Initial version.
+      *
+       01  CO2MAP1I.
+           05  FILLER                   PIC X(12).
+           05  FUNCIL                   PIC S9(4) COMP.
+           05  FUNCIF                   PIC X.
+           05  FILLER REDEFINES FUNCIF.
+               10  FUNCIA               PIC X.
+           05  FUNCII                   PIC 9(01).
+           05  KEYIL                    PIC S9(4) COMP.
+           05  KEYIF                    PIC X.
+           05  FILLER REDEFINES KEYIF.
+               10  KEYIA                PIC X.
+           05  KEYII                    PIC 9(02).
+           05  RESULTIL                 PIC S9(4) COMP.
+           05  RESULTIF                 PIC X.
+           05  FILLER REDEFINES RESULTIF.
+               10  RESULTIA             PIC X.
+           05  RESULTII                 PIC 9(02).
+           05  REASONIL                 PIC S9(4) COMP.
+           05  REASONIF                 PIC X.
+           05  FILLER REDEFINES REASONIF.
+               10  REASONIA             PIC X.
+           05  REASONII                 PIC 9(02).
+           05  CATIL                    PIC S9(4) COMP.
+           05  CATIF                    PIC X.
+           05  FILLER REDEFINES CATIF.
+               10  CATIA                PIC X.
+           05  CATII                    PIC A(02).
+           05  MSGOL                    PIC S9(4) COMP.
+           05  MSGOF                    PIC X.
+           05  FILLER REDEFINES MSGOF.
+               10  MSGOA                PIC X.
+           05  MSGOI                    PIC X(70).
+
+       01  CO2MAP1O REDEFINES CO2MAP1I.
+           05  FILLER                   PIC X(12).
+           05  FILLER                   PIC X(03).
+           05  FUNCO                    PIC X(01).
+           05  FILLER                   PIC X(03).
+           05  KEYO                     PIC 9(02).
+           05  FILLER                   PIC X(03).
+           05  RESULTO                  PIC 9(02).
+           05  FILLER                   PIC X(03).
+           05  REASONO                  PIC 9(02).
+           05  FILLER                   PIC X(03).
+           05  CATO                     PIC X(02).
+           05  FILLER                   PIC X(03).
+           05  MSGO                     PIC X(70).
