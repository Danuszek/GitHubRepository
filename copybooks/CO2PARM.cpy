@@ -0,0 +1,25 @@
+      *
+      *  CO2PARM - Shared LINKAGE layout for the CALLCO2 interface.
+      *  COPY this member into every program that calls, or is
+      *  called as, CALLCO2 so the parameter list only has to be
+      *  maintained in one place.
+      *
+      *  Modification History:
+      *    2026-08-08  RESP  Pulled out of CALLCO2's LINKAGE SECTION
+      *                      and extended with PARM-STATUS and
+      *                      PARM-REASON-TEXT.
+      *    2026-08-08  RESP  VALUE1 widened from a plain PIC 99 into
+      *                      a result/reason/category group; the
+      *                      caller's input code now has its own
+      *                      field since VALUE1 is output-only.
+      *
+       01  PARAMETER.
+           05  CALLCO2-INPUT-CODE       PIC 99.
+           05  VALUE1.
+               10  VALUE1-RESULT-CODE       PIC 99.
+               10  VALUE1-REASON-CODE       PIC 99.
+               10  VALUE1-CATEGORY          PIC X(02).
+           05  PARM-STATUS              PIC X(01).
+               88  PARM-STATUS-OK                  VALUE 'S'.
+               88  PARM-STATUS-ERROR               VALUE 'E'.
+           05  PARM-REASON-TEXT         PIC X(20).
