@@ -0,0 +1,20 @@
+      *
+      *  CO2AUDIT - Record layout for the CALLCO2-AUDIT file.
+      *  One record is written for every call to CALLCO2, whatever
+      *  program drove it (interactive CALLCO1, the batch driver,
+      *  or anything else that comes along later).
+      *
+      *  Modification History:
+      *    2026-08-08  RESP  Initial version.
+      *    2026-08-08  RESP  Carries the result/reason/category
+      *                      breakdown instead of a single VALUE1.
+      *
+       01  CO2-AUDIT-RECORD.
+           05  CO2-AUD-DATE             PIC 9(08).
+           05  CO2-AUD-TIME             PIC 9(08).
+           05  CO2-AUD-CALLER-PGM       PIC X(08).
+           05  CO2-AUD-INPUT-CODE       PIC 99.
+           05  CO2-AUD-RESULT-CODE      PIC 99.
+           05  CO2-AUD-REASON-CODE      PIC 99.
+           05  CO2-AUD-CATEGORY         PIC X(02).
+           05  CO2-AUD-STATUS           PIC X(01).
