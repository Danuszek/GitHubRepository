@@ -0,0 +1,17 @@
+      *
+      *  CO2BOUT - CALLCO2-OUT result record for the batch driver.
+      *  One record is written per CALLCO2-IN record processed.
+      *
+      *  Modification History:
+      *    2026-08-08  RESP  Initial version.
+      *    2026-08-08  RESP  Carries the result/reason/category
+      *                      breakdown instead of a single VALUE1.
+      *
+       01  CO2-OUT-RECORD.
+           05  CO2-OUT-KEY              PIC 9(06).
+           05  CO2-OUT-INPUT-CODE       PIC 99.
+           05  CO2-OUT-RESULT-CODE      PIC 99.
+           05  CO2-OUT-REASON-CODE      PIC 99.
+           05  CO2-OUT-CATEGORY         PIC X(02).
+           05  CO2-OUT-STATUS           PIC X(01).
+           05  CO2-OUT-REASON-TEXT      PIC X(20).
