@@ -0,0 +1,13 @@
+      *
+      *  CO2RCTB - Record layout for the CALLCO2-RC-TABLE control
+      *  table.  Shared by CALLCO2 (lookup) and CO2MNT (online
+      *  maintenance) so both sides of the table always agree.
+      *
+      *  Modification History:
+      *    2026-08-08  RESP  Initial version.
+      *
+       01  CO2-RC-RECORD.
+           05  CO2-RC-KEY              PIC 99.
+           05  CO2-RC-RESULT-CODE      PIC 99.
+           05  CO2-RC-REASON-CODE      PIC 99.
+           05  CO2-RC-CATEGORY         PIC X(02).
