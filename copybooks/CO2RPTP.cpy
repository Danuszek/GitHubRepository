@@ -0,0 +1,8 @@
+      *
+      *  CO2RPTP - Control card for CO2RPT: the report date.
+      *
+      *  Modification History:
+      *    2026-08-08  RESP  Initial version.
+      *
+       01  CO2RPT-PARM-RECORD.
+           05  CO2RPTP-DATE             PIC 9(08).
