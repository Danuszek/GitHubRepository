@@ -0,0 +1,12 @@
+      *
+      *  CO2RST - CALLCO2-RESTART checkpoint record for CO2BATCH.
+      *  One record holds the key of the last CALLCO2-IN record
+      *  fully processed, so a rerun after an abend can skip
+      *  everything already done instead of starting from record 1.
+      *
+      *  Modification History:
+      *    2026-08-08  RESP  Initial version.
+      *
+       01  CO2-RESTART-RECORD.
+           05  CO2-RESTART-LAST-KEY     PIC 9(06).
+           05  CO2-RESTART-COUNT        PIC 9(09).
