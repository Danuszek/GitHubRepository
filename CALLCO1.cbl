@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  "CALLCO1".
+      *
+      *  This program drives CALLCO2 with a single test input code
+      *  and displays what comes back.  CO2BATCH is the production
+      *  batch entry point that drives CALLCO2 against a transaction
+      *  file; this one is kept around as the simplest possible
+      *  caller to exercise the CALLCO2 interface by hand.
+      *
+      *  Modification History:
+      *    2026-08-08  RESP  Switched to the shared CO2PARM copybook
+      *                      instead of a hand-duplicated PARAMETER.
+      *    2026-08-08  RESP  Passes CALLCO2-CALLER-ID so CALLCO2 can
+      *                      identify us on its audit trail.
+      *    2026-08-08  RESP  VALUE1 is now a result/reason/category
+      *                      group; the input code moved to its own
+      *                      field, CALLCO2-INPUT-CODE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY CO2PARM.
+       COPY CO2CALR.
+
+       PROCEDURE DIVISION.
+       CO1-1.
+           MOVE 1 TO CALLCO2-INPUT-CODE.
+           MOVE SPACES TO PARM-STATUS.
+           MOVE SPACES TO PARM-REASON-TEXT.
+           MOVE "CALLCO1" TO CALLCO2-CALLER-ID.
+           CALL "CALLCO2" USING PARAMETER, CALLCO2-CALLER-ID.
+           DISPLAY "CALLCO2 RESULT CODE     = " VALUE1-RESULT-CODE.
+           DISPLAY "CALLCO2 REASON CODE     = " VALUE1-REASON-CODE.
+           DISPLAY "CALLCO2 CATEGORY        = " VALUE1-CATEGORY.
+           DISPLAY "CALLCO2 RETURNED STATUS = " PARM-STATUS.
+           DISPLAY "CALLCO2 REASON TEXT     = " PARM-REASON-TEXT.
+
+       CO1-2.
+           STOP RUN.
+
+       END PROGRAM "CALLCO1".
