@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  "CO2MNT".
+      *
+      *  Online (CICS/BMS) maintenance screen for CALLCO2-RC-TABLE.
+      *  Transaction CO2M, map CO2MAP1 of mapset CO2MSET.  Lets an
+      *  authorized operator browse, add, and change entries on the
+      *  control table CALLCO2 looks up at call time, with basic
+      *  edit checks, instead of editing the VSAM file directly.
+      *
+      *  Pseudo-conversational: state (the function requested and
+      *  the key being worked on) is carried across terminal turns
+      *  in DFHCOMMAREA rather than held in a long-running task.
+      *
+      *  Modification History:
+      *    2026-08-08  RESP  Initial version.
+      *
+      *  NOTE: this is a CICS/BMS program, desk-checked against the
+      *  CO2MAP1 symbolic map and the CALLCO2-RC-TABLE VSAM KSDS
+      *  layout (copybooks CO2MAP1 and CO2RCTB).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  CO2M-FUNCTION               PIC X(01).
+           88  CO2M-FUNC-BROWSE                 VALUE '1'.
+           88  CO2M-FUNC-ADD                    VALUE '2'.
+           88  CO2M-FUNC-CHANGE                 VALUE '3'.
+       01  CO2M-MESSAGE                PIC X(70).
+       01  CO2M-RESP                   PIC S9(08) COMP.
+       01  CO2M-RIDFLD                 PIC 99.
+       COPY CO2MAP1.
+       COPY CO2RCTB.
+
+       01  CO2M-COMMAREA.
+           05  CO2M-CA-FUNCTION        PIC X(01).
+           05  CO2M-CA-KEY             PIC 99.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  CA-FUNCTION             PIC X(01).
+           05  CA-KEY                  PIC 99.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       CO2M-1.
+           IF EIBCALEN = ZERO
+               PERFORM CO2M-1-FIRST-TIME
+               EXEC CICS RETURN
+                   TRANSID('CO2M')
+                   COMMAREA(CO2M-COMMAREA)
+                   LENGTH(LENGTH OF CO2M-COMMAREA)
+               END-EXEC
+           ELSE
+               IF EIBAID = DFHPF3
+                   EXEC CICS RETURN
+                   END-EXEC
+               ELSE
+                   MOVE DFHCOMMAREA TO CO2M-COMMAREA
+                   PERFORM CO2M-1-RECEIVE
+                   EXEC CICS RETURN
+                       TRANSID('CO2M')
+                       COMMAREA(CO2M-COMMAREA)
+                       LENGTH(LENGTH OF CO2M-COMMAREA)
+                   END-EXEC
+               END-IF
+           END-IF.
+
+       CO2M-1-FIRST-TIME.
+           MOVE LOW-VALUES TO CO2MAP1O.
+           MOVE SPACES TO CO2M-MESSAGE.
+           MOVE 'ENTER FUNCTION AND INPUT CODE' TO MSGO.
+           EXEC CICS SEND MAP('CO2MAP1')
+               MAPSET('CO2MSET')
+               ERASE
+           END-EXEC.
+
+       CO2M-1-RECEIVE.
+           EXEC CICS RECEIVE MAP('CO2MAP1')
+               MAPSET('CO2MSET')
+               RESP(CO2M-RESP)
+           END-EXEC.
+           IF CO2M-RESP = DFHRESP(MAPFAIL)
+               MOVE 'NO DATA ENTERED - FILL IN FUNC AND TRY AGAIN' TO
+                   CO2M-MESSAGE
+           ELSE
+               IF CO2M-RESP NOT = DFHRESP(NORMAL)
+                   MOVE 'RECEIVE FAILED - SEE SYSTEM PROGRAMMER' TO
+                       CO2M-MESSAGE
+               ELSE
+                   MOVE FUNCII TO CO2M-FUNCTION
+                   MOVE KEYII TO CO2M-RIDFLD
+                   EVALUATE TRUE
+                       WHEN CO2M-FUNC-BROWSE
+                           PERFORM CO2M-1-DO-BROWSE
+                       WHEN CO2M-FUNC-ADD
+                           PERFORM CO2M-1-DO-ADD
+                       WHEN CO2M-FUNC-CHANGE
+                           PERFORM CO2M-1-DO-CHANGE
+                       WHEN OTHER
+                           MOVE 'INVALID FUNCTION - USE 1, 2, OR 3' TO
+                               CO2M-MESSAGE
+                   END-EVALUATE
+               END-IF
+           END-IF.
+           MOVE CO2M-FUNCTION TO CO2M-CA-FUNCTION.
+           MOVE CO2M-RIDFLD TO CO2M-CA-KEY.
+           MOVE CO2M-MESSAGE TO MSGO.
+           EXEC CICS SEND MAP('CO2MAP1')
+               MAPSET('CO2MSET')
+               DATAONLY
+               CURSOR
+           END-EXEC.
+
+       CO2M-1-DO-BROWSE.
+           EXEC CICS READ FILE('CO2RCVS')
+               INTO(CO2-RC-RECORD)
+               RIDFLD(CO2M-RIDFLD)
+               RESP(CO2M-RESP)
+           END-EXEC.
+           IF CO2M-RESP = DFHRESP(NORMAL)
+               MOVE CO2-RC-RESULT-CODE TO RESULTO
+               MOVE CO2-RC-REASON-CODE TO REASONO
+               MOVE CO2-RC-CATEGORY TO CATO
+               MOVE 'ENTRY FOUND' TO CO2M-MESSAGE
+           ELSE
+               MOVE 'INPUT CODE NOT ON FILE' TO CO2M-MESSAGE
+           END-IF.
+
+       CO2M-1-DO-ADD.
+           PERFORM CO2M-1-EDIT-DATA.
+           IF CO2M-MESSAGE = SPACES
+               MOVE CO2M-RIDFLD TO CO2-RC-KEY
+               MOVE RESULTII TO CO2-RC-RESULT-CODE
+               MOVE REASONII TO CO2-RC-REASON-CODE
+               MOVE CATII TO CO2-RC-CATEGORY
+               EXEC CICS WRITE FILE('CO2RCVS')
+                   FROM(CO2-RC-RECORD)
+                   RIDFLD(CO2M-RIDFLD)
+                   RESP(CO2M-RESP)
+               END-EXEC
+               IF CO2M-RESP = DFHRESP(NORMAL)
+                   MOVE 'ENTRY ADDED' TO CO2M-MESSAGE
+               ELSE
+                   IF CO2M-RESP = DFHRESP(DUPREC)
+                       MOVE 'INPUT CODE ALREADY ON FILE' TO
+                           CO2M-MESSAGE
+                   ELSE
+                       MOVE 'ADD FAILED - SEE SYSTEM PROGRAMMER' TO
+                           CO2M-MESSAGE
+                   END-IF
+               END-IF
+           END-IF.
+
+       CO2M-1-DO-CHANGE.
+           PERFORM CO2M-1-EDIT-DATA.
+           IF CO2M-MESSAGE = SPACES
+               EXEC CICS READ FILE('CO2RCVS')
+                   INTO(CO2-RC-RECORD)
+                   RIDFLD(CO2M-RIDFLD)
+                   RESP(CO2M-RESP)
+                   UPDATE
+               END-EXEC
+               IF CO2M-RESP = DFHRESP(NORMAL)
+                   MOVE CO2M-RIDFLD TO CO2-RC-KEY
+                   MOVE RESULTII TO CO2-RC-RESULT-CODE
+                   MOVE REASONII TO CO2-RC-REASON-CODE
+                   MOVE CATII TO CO2-RC-CATEGORY
+                   EXEC CICS REWRITE FILE('CO2RCVS')
+                       FROM(CO2-RC-RECORD)
+                   END-EXEC
+                   MOVE 'ENTRY CHANGED' TO CO2M-MESSAGE
+               ELSE
+                   MOVE 'INPUT CODE NOT ON FILE' TO CO2M-MESSAGE
+               END-IF
+           END-IF.
+
+       CO2M-1-EDIT-DATA.
+           MOVE SPACES TO CO2M-MESSAGE.
+           IF RESULTII IS NOT NUMERIC
+               MOVE 'RESULT CODE MUST BE NUMERIC' TO CO2M-MESSAGE
+           END-IF.
+           IF CO2M-MESSAGE = SPACES AND REASONII IS NOT NUMERIC
+               MOVE 'REASON CODE MUST BE NUMERIC' TO CO2M-MESSAGE
+           END-IF.
+           IF CO2M-MESSAGE = SPACES AND CATII = SPACES
+               MOVE 'CATEGORY IS REQUIRED' TO CO2M-MESSAGE
+           END-IF.
+
+       END PROGRAM "CO2MNT".
