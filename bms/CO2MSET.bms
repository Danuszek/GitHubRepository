@@ -0,0 +1,89 @@
+***********************************************************************
+* CO2MSET - BMS MAPSET FOR THE CALLCO2-RC-TABLE MAINTENANCE SCREEN    *
+*                                                                     *
+* MODIFICATION HISTORY:                                              *
+*   2026-08-08  RESP  INITIAL VERSION.                                *
+***********************************************************************
+CO2MSET  DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=(FREEKB,FRSET)
+*
+CO2MAP1  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),                                             X
+               LENGTH=20,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               INITIAL='CALLCO2 RC TABLE MAINT'
+         DFHMDF POS=(1,60),                                            X
+               LENGTH=19,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='TRAN: CO2M  MAP: 1'
+*
+         DFHMDF POS=(3,1),                                             X
+               LENGTH=6,                                               X
+               ATTRB=(PROT),                                           X
+               INITIAL='FUNC:'
+FUNCI    DFHMDF POS=(3,8),                                             X
+               LENGTH=1,                                               X
+               ATTRB=(UNPROT,NUM,IC),                                  X
+               PICIN='9'
+         DFHMDF POS=(3,11),                                            X
+               LENGTH=32,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='(1=BROWSE 2=ADD 3=CHANGE)'
+*
+         DFHMDF POS=(5,1),                                             X
+               LENGTH=10,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='INPUT CODE'
+KEYI     DFHMDF POS=(5,12),                                            X
+               LENGTH=2,                                               X
+               ATTRB=(UNPROT,NUM),                                     X
+               PICIN='99'
+*
+         DFHMDF POS=(7,1),                                             X
+               LENGTH=11,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='RESULT CODE'
+RESULTI  DFHMDF POS=(7,13),                                            X
+               LENGTH=2,                                               X
+               ATTRB=(UNPROT,NUM),                                     X
+               PICIN='99'
+*
+         DFHMDF POS=(8,1),                                             X
+               LENGTH=11,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='REASON CODE'
+REASONI  DFHMDF POS=(8,13),                                            X
+               LENGTH=2,                                               X
+               ATTRB=(UNPROT,NUM),                                     X
+               PICIN='99'
+*
+         DFHMDF POS=(9,1),                                             X
+               LENGTH=8,                                               X
+               ATTRB=(PROT),                                           X
+               INITIAL='CATEGORY'
+CATI     DFHMDF POS=(9,13),                                            X
+               LENGTH=2,                                               X
+               ATTRB=(UNPROT),                                         X
+               PICIN='AA'
+*
+         DFHMDF POS=(22,1),                                            X
+               LENGTH=7,                                               X
+               ATTRB=(PROT),                                           X
+               INITIAL='MSG: '
+MSGO     DFHMDF POS=(22,8),                                            X
+               LENGTH=70,                                              X
+               ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(24,1),                                            X
+               LENGTH=79,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='PF3=EXIT  ENTER=PROCESS'
+*
+         DFHMSD TYPE=FINAL
