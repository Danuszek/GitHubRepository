@@ -2,17 +2,200 @@
        PROGRAM-ID.  "CALLCO2".
       *
       *  This program is called by CALLCO1.
-      *  It returns a value "3"
+      *  It returns a value by looking up the code passed in on
+      *  PARAMETER against the CALLCO2-RC-TABLE control file, so the
+      *  result can be changed by operations without a recompile.
+      *  Every call is logged to CALLCO2-AUDIT.
+      *
+      *  Modification History:
+      *    2026-08-08  RESP  Replaced the hardcoded "MOVE 3 TO VALUE1"
+      *                      with a lookup against CALLCO2-RC-TABLE.
+      *    2026-08-08  RESP  Parameter layout moved to the CO2PARM
+      *                      copybook and now carries PARM-STATUS and
+      *                      PARM-REASON-TEXT back to the caller.
+      *    2026-08-08  RESP  Added CALLCO2-CALLER-ID parameter and
+      *                      writes one CALLCO2-AUDIT record per call.
+      *    2026-08-08  RESP  Added PAR-ERROR - an input code that is
+      *                      not on CALLCO2-RC-TABLE now comes back
+      *                      as VALUE1 = 99 / PARM-STATUS-ERROR
+      *                      instead of a silent zero.
+      *    2026-08-08  RESP  VALUE1 widened into a result/reason/
+      *                      category group; CALLCO2-RC-TABLE now
+      *                      carries all three for each input code.
+      *    2026-08-08  RESP  CO2-RC-RECORD moved to the CO2RCTB
+      *                      copybook so CO2MNT (online maintenance)
+      *                      shares the same layout.
+      *    2026-08-08  RESP  CALLCO2-RC-TABLE is now a VSAM KSDS
+      *                      keyed on CO2-RC-KEY instead of a flat
+      *                      file scanned start to finish; recently
+      *                      used entries are cached in WORKING-
+      *                      STORAGE so repeat codes within a run
+      *                      don't re-read the file at all.
+      *    2026-08-08  RESP  PAR-1-FILE-LOOKUP now checks CO2-RC-
+      *                      STATUS after the OPEN and skips the READ
+      *                      if the VSAM dataset didn't open cleanly,
+      *                      instead of reading on an unopened file.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALLCO2-RC-TABLE ASSIGN TO CO2RCTB
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CO2-RC-KEY
+               FILE STATUS IS CO2-RC-STATUS.
+           SELECT CALLCO2-AUDIT ASSIGN TO CO2AUDT
+               ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALLCO2-RC-TABLE.
+       COPY CO2RCTB.
+
+       FD  CALLCO2-AUDIT
+           RECORDING MODE IS F.
+       COPY CO2AUDIT.
+
        WORKING-STORAGE SECTION.
+       01  CO2-SWITCHES.
+           05  CO2-RC-FOUND-SW         PIC X(01)  VALUE 'N'.
+               88  CO2-RC-FOUND                    VALUE 'Y'.
+           05  CO2-CACHE-HIT-SW        PIC X(01)  VALUE 'N'.
+               88  CO2-CACHE-HIT                   VALUE 'Y'.
+           05  CO2-AUDIT-OPEN-SW       PIC X(01)  VALUE 'N'.
+               88  CO2-AUDIT-OPEN                  VALUE 'Y'.
+       01  CO2-RC-STATUS               PIC X(02).
+       01  CO2-INPUT-KEY-SAVE          PIC 99.
+       01  CO2-UNKNOWN-RESULT-CODE     PIC 99  VALUE 99.
+       01  CO2-UNKNOWN-REASON-CODE     PIC 99  VALUE 99.
+       01  CO2-UNKNOWN-CATEGORY        PIC X(02) VALUE 'ER'.
+
+      *  In-memory cache of recently used CALLCO2-RC-TABLE entries.
+      *  WORKING-STORAGE survives across calls to CALLCO2 within the
+      *  same run, so this is populated once per code and then reused
+      *  for every later call that repeats it - no VSAM READ at all
+      *  on a cache hit.  A full cache evicts round-robin rather than
+      *  growing, which is plenty for the small set of codes CALLCO2
+      *  actually sees.
+       01  CO2-CACHE.
+           05  CO2-CACHE-COUNT         PIC 9(04) COMP VALUE ZERO.
+           05  CO2-CACHE-NEXT-SLOT     PIC 9(04) COMP VALUE ZERO.
+           05  CO2-CACHE-ENTRY OCCURS 20 TIMES
+                   INDEXED BY CO2-CACHE-IDX.
+               10  CO2-CACHE-KEY           PIC 99.
+               10  CO2-CACHE-RESULT-CODE   PIC 99.
+               10  CO2-CACHE-REASON-CODE   PIC 99.
+               10  CO2-CACHE-CATEGORY      PIC X(02).
+       01  CO2-CACHE-MAX-ENTRIES       PIC 9(04) COMP VALUE 20.
+
        LINKAGE SECTION.
-       01 PARAMETER.
-                 05 VALUE1  PIC 99.
+       COPY CO2PARM.
+       COPY CO2CALR.
 
-       PROCEDURE DIVISION USING PARAMETER.
+       PROCEDURE DIVISION USING PARAMETER, CALLCO2-CALLER-ID.
        PAR-1.
-           MOVE 3 TO VALUE1.
+           MOVE CALLCO2-INPUT-CODE TO CO2-INPUT-KEY-SAVE.
+           MOVE 'N' TO CO2-RC-FOUND-SW.
+           PERFORM PAR-1-CACHE-LOOKUP.
+           IF NOT CO2-CACHE-HIT
+               PERFORM PAR-1-FILE-LOOKUP THRU PAR-1-FILE-LOOKUP-EXIT
+           END-IF.
+           IF CO2-RC-FOUND
+               SET PARM-STATUS-OK TO TRUE
+               MOVE SPACES TO PARM-REASON-TEXT
+           ELSE
+               PERFORM PAR-ERROR
+           END-IF.
+           PERFORM PAR-WRITE-AUDIT.
+           GO TO PAR-2.
+
+       PAR-ERROR.
+           MOVE CO2-UNKNOWN-RESULT-CODE TO VALUE1-RESULT-CODE.
+           MOVE CO2-UNKNOWN-REASON-CODE TO VALUE1-REASON-CODE.
+           MOVE CO2-UNKNOWN-CATEGORY    TO VALUE1-CATEGORY.
+           SET PARM-STATUS-ERROR TO TRUE.
+           MOVE 'INPUT CODE UNKNOWN' TO PARM-REASON-TEXT.
+
+       PAR-1-CACHE-LOOKUP.
+           MOVE 'N' TO CO2-CACHE-HIT-SW.
+           PERFORM PAR-1-CACHE-SEARCH
+               VARYING CO2-CACHE-IDX FROM 1 BY 1
+                   UNTIL CO2-CACHE-IDX > CO2-CACHE-COUNT
+                       OR CO2-CACHE-HIT.
+
+       PAR-1-CACHE-SEARCH.
+           IF CO2-CACHE-KEY (CO2-CACHE-IDX) = CO2-INPUT-KEY-SAVE
+               MOVE CO2-CACHE-RESULT-CODE (CO2-CACHE-IDX)
+                   TO VALUE1-RESULT-CODE
+               MOVE CO2-CACHE-REASON-CODE (CO2-CACHE-IDX)
+                   TO VALUE1-REASON-CODE
+               MOVE CO2-CACHE-CATEGORY    (CO2-CACHE-IDX)
+                   TO VALUE1-CATEGORY
+               SET CO2-RC-FOUND TO TRUE
+               SET CO2-CACHE-HIT TO TRUE
+           END-IF.
+
+       PAR-1-FILE-LOOKUP.
+           MOVE CO2-INPUT-KEY-SAVE TO CO2-RC-KEY.
+           OPEN INPUT CALLCO2-RC-TABLE.
+           IF CO2-RC-STATUS NOT = '00'
+               GO TO PAR-1-FILE-LOOKUP-EXIT
+           END-IF.
+           READ CALLCO2-RC-TABLE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE CO2-RC-RESULT-CODE TO VALUE1-RESULT-CODE
+                   MOVE CO2-RC-REASON-CODE TO VALUE1-REASON-CODE
+                   MOVE CO2-RC-CATEGORY    TO VALUE1-CATEGORY
+                   SET CO2-RC-FOUND TO TRUE
+                   PERFORM PAR-1-CACHE-INSERT
+           END-READ.
+           CLOSE CALLCO2-RC-TABLE.
+       PAR-1-FILE-LOOKUP-EXIT.
+           EXIT.
+
+       PAR-1-CACHE-INSERT.
+           IF CO2-CACHE-COUNT < CO2-CACHE-MAX-ENTRIES
+               ADD 1 TO CO2-CACHE-COUNT
+               SET CO2-CACHE-IDX TO CO2-CACHE-COUNT
+           ELSE
+               ADD 1 TO CO2-CACHE-NEXT-SLOT
+               IF CO2-CACHE-NEXT-SLOT > CO2-CACHE-MAX-ENTRIES
+                   MOVE 1 TO CO2-CACHE-NEXT-SLOT
+               END-IF
+               SET CO2-CACHE-IDX TO CO2-CACHE-NEXT-SLOT
+           END-IF.
+           MOVE CO2-INPUT-KEY-SAVE
+               TO CO2-CACHE-KEY (CO2-CACHE-IDX).
+           MOVE VALUE1-RESULT-CODE
+               TO CO2-CACHE-RESULT-CODE (CO2-CACHE-IDX).
+           MOVE VALUE1-REASON-CODE
+               TO CO2-CACHE-REASON-CODE (CO2-CACHE-IDX).
+           MOVE VALUE1-CATEGORY
+               TO CO2-CACHE-CATEGORY (CO2-CACHE-IDX).
+
+      *  CALLCO2-AUDIT is opened once per run and left open rather
+      *  than OPENed and CLOSEd on every call - CO2BATCH drives this
+      *  subprogram once per input record across a multi-million-
+      *  record file, and an OPEN/CLOSE pair per call would put back
+      *  the per-transaction I/O cost the control-table cache exists
+      *  to avoid.  The run unit closes it at job termination.
+       PAR-WRITE-AUDIT.
+           IF NOT CO2-AUDIT-OPEN
+               OPEN EXTEND CALLCO2-AUDIT
+               SET CO2-AUDIT-OPEN TO TRUE
+           END-IF.
+           ACCEPT CO2-AUD-DATE FROM DATE YYYYMMDD.
+           ACCEPT CO2-AUD-TIME FROM TIME.
+           MOVE CALLCO2-CALLER-ID TO CO2-AUD-CALLER-PGM.
+           MOVE CO2-INPUT-KEY-SAVE TO CO2-AUD-INPUT-CODE.
+           MOVE VALUE1-RESULT-CODE TO CO2-AUD-RESULT-CODE.
+           MOVE VALUE1-REASON-CODE TO CO2-AUD-REASON-CODE.
+           MOVE VALUE1-CATEGORY TO CO2-AUD-CATEGORY.
+           MOVE PARM-STATUS TO CO2-AUD-STATUS.
+           WRITE CO2-AUDIT-RECORD.
+
        PAR-2.
            GOBACK.
 
