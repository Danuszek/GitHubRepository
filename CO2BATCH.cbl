@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  "CO2BATCH".
+      *
+      *  Batch entry point for CALLCO2.  Reads CALLCO2-IN, calls
+      *  CALLCO2 once per record, and writes the outcome of each
+      *  call to CALLCO2-OUT.  Run under the CO2BATCH JCL member.
+      *
+      *  Checkpoints its position to CALLCO2-RESTART every
+      *  CO2B-CHECKPOINT-INTERVAL records.  If CALLCO2-RESTART
+      *  already holds a checkpoint when the job starts, input
+      *  records up to and including that key are skipped and
+      *  CALLCO2-OUT is extended rather than rebuilt, so a rerun
+      *  after an abend resumes instead of reprocessing everything.
+      *
+      *  Modification History:
+      *    2026-08-08  RESP  Initial version.
+      *    2026-08-08  RESP  Added CALLCO2-RESTART checkpoint/restart
+      *                      support.
+      *    2026-08-08  RESP  CALLCO2-OUT now carries the result/
+      *                      reason/category breakdown instead of a
+      *                      single VALUE1.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALLCO2-IN ASSIGN TO CO2BIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CALLCO2-OUT ASSIGN TO CO2BOUT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CALLCO2-RESTART ASSIGN TO CO2RST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CO2B-RESTART-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALLCO2-IN
+           RECORDING MODE IS F.
+       COPY CO2BIN.
+
+       FD  CALLCO2-OUT
+           RECORDING MODE IS F.
+       COPY CO2BOUT.
+
+       FD  CALLCO2-RESTART
+           RECORDING MODE IS F.
+       COPY CO2RST.
+
+       WORKING-STORAGE SECTION.
+       01  CO2B-SWITCHES.
+           05  CO2B-EOF-SW              PIC X(01)  VALUE 'N'.
+               88  CO2B-EOF                         VALUE 'Y'.
+           05  CO2B-RESTARTED-SW        PIC X(01)  VALUE 'N'.
+               88  CO2B-RESTARTED                   VALUE 'Y'.
+       01  CO2B-RESTART-STATUS          PIC X(02).
+       01  CO2B-CHECKPOINT-INTERVAL     PIC 9(09)  VALUE 1000.
+       01  CO2B-LAST-KEY-DONE           PIC 9(06)  VALUE ZERO.
+       01  CO2B-RECORDS-SINCE-CKPT      PIC 9(09)  VALUE ZERO.
+       01  CO2B-RECORD-COUNT            PIC 9(09)  VALUE ZERO.
+       COPY CO2PARM.
+       COPY CO2CALR.
+
+       PROCEDURE DIVISION.
+       BAT-1.
+           PERFORM BAT-1-GET-RESTART-POINT.
+           OPEN INPUT  CALLCO2-IN.
+           IF CO2B-RESTARTED
+               OPEN EXTEND CALLCO2-OUT
+           ELSE
+               OPEN OUTPUT CALLCO2-OUT
+           END-IF.
+           MOVE 'CO2BATCH' TO CALLCO2-CALLER-ID.
+           PERFORM BAT-1-PROCESS UNTIL CO2B-EOF.
+           CLOSE CALLCO2-IN.
+           CLOSE CALLCO2-OUT.
+           PERFORM BAT-1-CLEAR-RESTART.
+           GOBACK.
+
+       BAT-1-GET-RESTART-POINT.
+           OPEN INPUT CALLCO2-RESTART.
+           IF CO2B-RESTART-STATUS = '00'
+               READ CALLCO2-RESTART
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CO2-RESTART-LAST-KEY TO CO2B-LAST-KEY-DONE
+                       MOVE CO2-RESTART-COUNT TO CO2B-RECORD-COUNT
+                       SET CO2B-RESTARTED TO TRUE
+               END-READ
+               CLOSE CALLCO2-RESTART
+           END-IF.
+
+       BAT-1-PROCESS.
+           READ CALLCO2-IN
+               AT END
+                   MOVE 'Y' TO CO2B-EOF-SW
+               NOT AT END
+                   IF CO2B-RESTARTED AND
+                           CO2-IN-KEY NOT > CO2B-LAST-KEY-DONE
+                       CONTINUE
+                   ELSE
+                       PERFORM BAT-1-CALL
+                       PERFORM BAT-1-CHECKPOINT
+                   END-IF
+           END-READ.
+
+       BAT-1-CALL.
+           MOVE CO2-IN-INPUT-CODE TO CALLCO2-INPUT-CODE.
+           MOVE SPACES TO PARM-STATUS.
+           MOVE SPACES TO PARM-REASON-TEXT.
+           CALL "CALLCO2" USING PARAMETER, CALLCO2-CALLER-ID.
+           MOVE CO2-IN-KEY         TO CO2-OUT-KEY.
+           MOVE CO2-IN-INPUT-CODE  TO CO2-OUT-INPUT-CODE.
+           MOVE VALUE1-RESULT-CODE TO CO2-OUT-RESULT-CODE.
+           MOVE VALUE1-REASON-CODE TO CO2-OUT-REASON-CODE.
+           MOVE VALUE1-CATEGORY    TO CO2-OUT-CATEGORY.
+           MOVE PARM-STATUS        TO CO2-OUT-STATUS.
+           MOVE PARM-REASON-TEXT   TO CO2-OUT-REASON-TEXT.
+           WRITE CO2-OUT-RECORD.
+           MOVE CO2-IN-KEY TO CO2B-LAST-KEY-DONE.
+           ADD 1 TO CO2B-RECORD-COUNT.
+           ADD 1 TO CO2B-RECORDS-SINCE-CKPT.
+
+       BAT-1-CHECKPOINT.
+           IF CO2B-RECORDS-SINCE-CKPT >= CO2B-CHECKPOINT-INTERVAL
+               OPEN OUTPUT CALLCO2-RESTART
+               IF CO2B-RESTART-STATUS NOT = '00'
+                   DISPLAY 'CO2BATCH - CHECKPOINT OPEN FAILED, STATUS='
+                       CO2B-RESTART-STATUS
+                   MOVE 9999 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               MOVE CO2B-LAST-KEY-DONE TO CO2-RESTART-LAST-KEY
+               MOVE CO2B-RECORD-COUNT TO CO2-RESTART-COUNT
+               WRITE CO2-RESTART-RECORD
+               CLOSE CALLCO2-RESTART
+               MOVE ZERO TO CO2B-RECORDS-SINCE-CKPT
+           END-IF.
+
+      *  A clean EOF means CALLCO2-IN was fully processed, so the
+      *  checkpoint no longer applies - clear CALLCO2-RESTART to
+      *  empty so the next submission of this job starts a fresh
+      *  run instead of mistaking it for a resume and skipping every
+      *  input key not greater than this run's last checkpoint.
+       BAT-1-CLEAR-RESTART.
+           OPEN OUTPUT CALLCO2-RESTART.
+           IF CO2B-RESTART-STATUS NOT = '00'
+               DISPLAY 'CO2BATCH - RESTART CLEAR FAILED, STATUS='
+                   CO2B-RESTART-STATUS
+               MOVE 9999 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           CLOSE CALLCO2-RESTART.
+
+       END PROGRAM "CO2BATCH".
