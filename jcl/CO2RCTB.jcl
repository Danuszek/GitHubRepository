@@ -0,0 +1,30 @@
+//CO2RCTB  JOB (ACCTNO),'DEFINE CO2 RC TABLE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DEFINES THE CALLCO2-RC-TABLE CONTROL TABLE AS A VSAM KSDS     *
+//* KEYED ON CO2-RC-KEY (THE FIRST 2 BYTES OF THE RECORD), AND    *
+//* LOADS IT FROM A SEQUENTIAL EXTRACT.  RUN ONCE TO CONVERT THE  *
+//* FLAT CO2RCTB FILE TO VSAM; RERUN AFTER TO REFRESH A TEST COPY.*
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.CALLCO2.RCTABLE.KSDS CLUSTER PURGE
+  SET MAXCC=0
+
+  DEFINE CLUSTER (NAME(PROD.CALLCO2.RCTABLE.KSDS)           -
+         INDEXED                                            -
+         KEYS(2 0)                                          -
+         RECORDSIZE(8 8)                                    -
+         FREESPACE(10 10)                                   -
+         SPACE(1 1) CYLINDERS)                               -
+         DATA   (NAME(PROD.CALLCO2.RCTABLE.KSDS.DATA))       -
+         INDEX  (NAME(PROD.CALLCO2.RCTABLE.KSDS.INDEX))
+/*
+//STEP020  EXEC PGM=IDCAMS,COND=(4,GE)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  REPRO INFILE(INDD)  OUTFILE(OUTDD)
+/*
+//INDD     DD   DSN=PROD.CALLCO2.RCTABLE,DISP=SHR
+//OUTDD    DD   DSN=PROD.CALLCO2.RCTABLE.KSDS,DISP=SHR
