@@ -0,0 +1,35 @@
+//CO2BATCH JOB (ACCTNO),'CALLCO2 BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS THE CALLCO2 CONTROL-TABLE LOOKUP AGAINST A TRANSACTION   *
+//* FILE (CALLCO2-IN) AND WRITES ONE RESULT RECORD PER INPUT      *
+//* RECORD (CALLCO2-OUT).                                         *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CO2BATCH
+//STEPLIB  DD   DSN=PROD.CALLCO2.LOADLIB,DISP=SHR
+//CO2RCTB  DD   DSN=PROD.CALLCO2.RCTABLE.KSDS,DISP=SHR
+//CO2AUDT  DD   DSN=PROD.CALLCO2.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE)
+//CO2BIN   DD   DSN=PROD.CALLCO2.TRANS.DAILY,DISP=SHR
+//*--------------------------------------------------------------*
+//* CO2BOUT IS EXTENDED, NOT RECREATED, ON A RESTARTED RUN (SEE   *
+//* CO2BATCH'S OPEN EXTEND WHEN CALLCO2-RESTART HOLDS A CHECK-    *
+//* POINT) - LEAVE IT DISP=(MOD,CATLG,DELETE) SO A RERUN CAN      *
+//* ALLOCATE THE ALREADY-CATALOGED DATASET AND PICK UP WHERE THE  *
+//* PRIOR RUN LEFT OFF; USE DISP=(,CATLG,DELETE) ONLY WHEN        *
+//* STARTING A FRESH RUN AGAINST A BRAND-NEW CO2BOUT.             *
+//*--------------------------------------------------------------*
+//CO2BOUT  DD   DSN=PROD.CALLCO2.TRANS.RESULTS,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=035)
+//*--------------------------------------------------------------*
+//* CO2RST HOLDS THE CHECKPOINT.  LEAVE IT DISP=(MOD,CATLG,CATLG) *
+//* ON A RERUN SO CO2BATCH RESUMES FROM THE LAST CHECKPOINT; USE  *
+//* DISP=(,CATLG,CATLG) ONLY WHEN STARTING A FRESH RUN.           *
+//*--------------------------------------------------------------*
+//CO2RST   DD   DSN=PROD.CALLCO2.RESTART,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD   SYSOUT=*
