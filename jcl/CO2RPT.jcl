@@ -0,0 +1,15 @@
+//CO2RPT   JOB (ACCTNO),'CALLCO2 RC REPORT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DAILY RETURN-CODE DISTRIBUTION REPORT OFF CALLCO2-AUDIT.      *
+//* SYSIN CARD GIVES THE REPORT DATE AS YYYYMMDD; OMIT THE CARD   *
+//* (EMPTY CO2RPTP) TO DEFAULT TO TODAY.                          *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CO2RPT
+//STEPLIB  DD   DSN=PROD.CALLCO2.LOADLIB,DISP=SHR
+//CO2RPTP  DD   *,DCB=(RECFM=FB,LRECL=8)
+20260808
+/*
+//CO2AUDT  DD   DSN=PROD.CALLCO2.AUDIT,DISP=SHR
+//CO2RPTO  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
